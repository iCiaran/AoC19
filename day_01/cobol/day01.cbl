@@ -4,82 +4,831 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT INPUT-FILE ASSIGN TO "../inputs/real.txt"
+       SELECT CONTROL-FILE ASSIGN TO "../inputs/control.dat"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS CONTROL-FILE-STATUS.
+
+       SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-PATH
              ORGANIZATION LINE SEQUENTIAL
              FILE STATUS INPUT-FILE-STATUS.
-       
+
+       SELECT DETAIL-REPORT-FILE ASSIGN TO "../outputs/fuel_report.txt"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS DETAIL-REPORT-STATUS.
+
+       SELECT EXCEPTIONS-FILE ASSIGN TO "../outputs/exceptions.txt"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS EXCEPTIONS-FILE-STATUS.
+
+       SELECT RESTART-FILE-A ASSIGN TO "../outputs/restart_a.dat"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS RESTART-FILE-A-STATUS.
+
+       SELECT RESTART-FILE-B ASSIGN TO "../outputs/restart_b.dat"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS RESTART-FILE-B-STATUS.
+
+       SELECT AUDIT-LOG-FILE ASSIGN TO "../outputs/audit_log.txt"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS AUDIT-LOG-STATUS.
+
+       SELECT BRACKET-REPORT-FILE
+             ASSIGN TO "../outputs/bracket_report.txt"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS BRACKET-REPORT-STATUS.
+
+       SELECT LOGISTICS-EXTRACT-FILE
+             ASSIGN TO "../outputs/logistics_extract.txt"
+             ORGANIZATION LINE SEQUENTIAL
+             FILE STATUS LOGISTICS-EXTRACT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CONTROL-FILE.
+           COPY CTLPARM.
+
        FD INPUT-FILE.
-       01 INPUT-RECORD PIC X(10).
+           COPY MODLREC.
+
+       FD DETAIL-REPORT-FILE.
+       01 DETAIL-REPORT-RECORD PIC X(80).
+
+       FD EXCEPTIONS-FILE.
+       01 EXCEPTIONS-RECORD PIC X(60).
+
+       FD RESTART-FILE-A.
+           COPY CKPTREC REPLACING ==CKPT-NAME== BY ==CKPT-REC-A==.
+
+       FD RESTART-FILE-B.
+           COPY CKPTREC REPLACING ==CKPT-NAME== BY ==CKPT-REC-B==.
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(120).
+
+       FD BRACKET-REPORT-FILE.
+       01 BRACKET-REPORT-RECORD PIC X(80).
+
+       FD LOGISTICS-EXTRACT-FILE.
+       01 LOGISTICS-EXTRACT-RECORD PIC X(60).
 
        WORKING-STORAGE SECTION.
+       01 CONTROL-FILE-STATUS PIC 99.
+          88 CONTROL-FILE-IS-OK VALUE 0.
+
        01 INPUT-FILE-STATUS PIC 99.
           88 FILE-IS-OK     VALUE 0.
           88 END-OF-FILE    VALUE 10.
 
+       01 WS-INPUT-PATH     PIC X(60) VALUE SPACES.
+       01 WS-DIVISOR        PIC 9(4).
+       01 WS-SUBTRAHEND     PIC 9(4).
+       01 WS-CUTOFF         PIC 9(4).
+
+       01 DETAIL-REPORT-STATUS PIC 99.
+          88 DETAIL-REPORT-IS-OK VALUE 0.
+
+       01 EXCEPTIONS-FILE-STATUS PIC 99.
+          88 EXCEPTIONS-FILE-IS-OK VALUE 0.
+
+       01 RESTART-FILE-A-STATUS PIC 99.
+          88 RESTART-FILE-A-IS-OK VALUE 0.
+          88 RESTART-FILE-A-EOF   VALUE 10.
+
+       01 RESTART-FILE-B-STATUS PIC 99.
+          88 RESTART-FILE-B-IS-OK VALUE 0.
+          88 RESTART-FILE-B-EOF   VALUE 10.
+
+       01 WS-RESTART-A-STATE PIC X(1) VALUE "N".
+          88 RESTART-A-IS-OPEN VALUE "Y".
+       01 WS-RESTART-B-STATE PIC X(1) VALUE "N".
+          88 RESTART-B-IS-OPEN VALUE "Y".
+
+       01 AUDIT-LOG-STATUS  PIC 99.
+          88 AUDIT-LOG-IS-OK  VALUE 0.
+
+       01 BRACKET-REPORT-STATUS PIC 99.
+          88 BRACKET-REPORT-IS-OK VALUE 0.
+
+       01 LOGISTICS-EXTRACT-STATUS PIC 99.
+          88 LOGISTICS-EXTRACT-IS-OK VALUE 0.
+
+       01 WS-TRAILER-ID          PIC X(10) VALUE "TRAILER".
+       01 WS-TRAILER-FOUND       PIC X(1)  VALUE "N".
+          88 TRAILER-WAS-FOUND     VALUE "Y".
+       01 WS-EXPECTED-RECORD-COUNT PIC 9(6).
+
+       01 WS-BRACKET-LOW-MAX PIC 9(6) VALUE 10000.
+       01 WS-BRACKET-MID-MAX PIC 9(6) VALUE 50000.
+
+       01 BR-LOW-COUNT       PIC 9(6).
+       01 BR-MID-COUNT       PIC 9(6).
+       01 BR-HIGH-COUNT      PIC 9(6).
+       01 BR-LOW-SIMPLE      PIC 9(12).
+       01 BR-MID-SIMPLE      PIC 9(12).
+       01 BR-HIGH-SIMPLE     PIC 9(12).
+       01 BR-LOW-RECURSIVE   PIC 9(12).
+       01 BR-MID-RECURSIVE   PIC 9(12).
+       01 BR-HIGH-RECURSIVE  PIC 9(12).
+
+       01 WS-CURRENT-TIMESTAMP PIC X(21).
+       01 WS-RUN-TIMESTAMP.
+          05 WS-RUN-DATE.
+             10 WS-RUN-YYYY   PIC 9(4).
+             10 FILLER        PIC X VALUE "-".
+             10 WS-RUN-MM     PIC 9(2).
+             10 FILLER        PIC X VALUE "-".
+             10 WS-RUN-DD     PIC 9(2).
+          05 FILLER           PIC X VALUE SPACES.
+          05 WS-RUN-TIME.
+             10 WS-RUN-HH     PIC 9(2).
+             10 FILLER        PIC X VALUE ":".
+             10 WS-RUN-MIN    PIC 9(2).
+             10 FILLER        PIC X VALUE ":".
+             10 WS-RUN-SS     PIC 9(2).
+
+       01 START-LINE-A      PIC 9(6).
+       01 START-LINE-B      PIC 9(6).
+       01 SKIP-INDEX        PIC 9(6).
+
        01 LINE-COUNT        PIC 9(6).
        01 TOTAL             PIC 9(12).
        01 TEMP              PIC 9(10).
+       01 RAW-MASS-TEXT     PIC X(10).
+       01 REJECT-COUNT      PIC 9(6).
+
+       01 PART-A-TOTAL      PIC 9(12) VALUE ZEROES.
+       01 PART-B-TOTAL      PIC 9(12) VALUE ZEROES.
+       01 GRAND-TOTAL       PIC 9(13) VALUE ZEROES.
+       01 PART-A-REJECT-COUNT PIC 9(6) VALUE ZEROES.
+       01 PART-B-REJECT-COUNT PIC 9(6) VALUE ZEROES.
+       01 WS-RECORD-COUNT   PIC 9(6) VALUE ZEROES.
+       01 LX-DETAIL-COUNT   PIC 9(6).
+
+       01 WS-RUN-FAILED     PIC X(1) VALUE "N".
+          88 RUN-HAS-FAILED   VALUE "Y".
+
+       01 EXCEPTION-DETAIL-LINE.
+          05 EX-LINE-COUNT        PIC ZZZZZ9.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 EX-MODULE-ID         PIC X(10).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(9)  VALUE "RAW-DATA:".
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 EX-RAW-DATA          PIC X(10).
+
+       01 SIMPLE-FUEL       PIC 9(10).
+       01 RECURSIVE-FUEL    PIC 9(12).
+       01 RECURSIVE-STEP    PIC 9(10).
+       01 SIMPLE-SUBTOTAL   PIC 9(12).
+       01 RECURSIVE-SUBTOTAL PIC 9(12).
+
+       01 DETAIL-HEADER-LINE.
+          05 FILLER               PIC X(6)  VALUE "LINE  ".
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE "MODULE-ID ".
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE "MASS      ".
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(14) VALUE "SIMPLE-FUEL   ".
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(14) VALUE "RECURSIVE-FUEL".
+
+       01 DETAIL-DATA-LINE.
+          05 DL-LINE-COUNT        PIC ZZZZZ9.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 DL-MODULE-ID         PIC X(10).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 DL-MASS               PIC Z(9)9.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 DL-SIMPLE-FUEL       PIC Z(9)9.
+          05 FILLER               PIC X(6)  VALUE SPACES.
+          05 DL-RECURSIVE-FUEL    PIC Z(11)9.
+
+       01 DETAIL-SUBTOTAL-LINE.
+          05 FILLER               PIC X(18) VALUE "SUBTOTALS:        ".
+          05 FILLER               PIC X(8)  VALUE "SIMPLE  ".
+          05 SL-SIMPLE-SUBTOTAL   PIC Z(11)9.
+          05 FILLER               PIC X(4)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE "RECURSIVE ".
+          05 SL-RECURSIVE-SUBTOTAL PIC Z(11)9.
+
+       01 AUDIT-LOG-LINE.
+          05 AL-TIMESTAMP         PIC X(19).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 AL-INPUT-FILE        PIC X(60).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 AL-RECORD-COUNT      PIC Z(5)9.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 AL-PART-A-TOTAL      PIC Z(11)9.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 AL-PART-B-TOTAL      PIC Z(11)9.
+
+       01 BRACKET-HEADER-LINE.
+          05 FILLER               PIC X(18) VALUE "MASS BRACKET      ".
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(7)  VALUE "COUNT  ".
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(14) VALUE "SIMPLE-FUEL   ".
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(14) VALUE "RECURSIVE-FUEL".
+
+       01 BRACKET-DATA-LINE.
+          05 BR-LABEL             PIC X(18).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 BR-COUNT             PIC ZZZZZ9.
+          05 FILLER               PIC X(3)  VALUE SPACES.
+          05 BR-SIMPLE-TOTAL      PIC Z(11)9.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 BR-RECURSIVE-TOTAL   PIC Z(11)9.
+
+      *============================================================*
+      *  Fixed-width extract for the logistics/inventory system.    *
+      *  "D" records carry one module's mass and fuel figures; the  *
+      *  single "T" trailer record carries the run's totals so the  *
+      *  receiving system can validate the file before loading it.  *
+      *============================================================*
+       01 LOGISTICS-DETAIL-LINE.
+          05 LX-REC-TYPE          PIC X(1)  VALUE "D".
+          05 LX-MODULE-ID         PIC X(10).
+          05 LX-MASS              PIC 9(10).
+          05 LX-SIMPLE-FUEL       PIC 9(10).
+          05 LX-RECURSIVE-FUEL    PIC 9(12).
+
+       01 LOGISTICS-TRAILER-LINE.
+          05 LX-T-REC-TYPE        PIC X(1)  VALUE "T".
+          05 LX-T-RECORD-COUNT    PIC 9(6).
+          05 LX-T-PART-A-TOTAL    PIC 9(12).
+          05 LX-T-PART-B-TOTAL    PIC 9(12).
+          05 LX-T-GRAND-TOTAL     PIC 9(13).
 
        PROCEDURE DIVISION.
+           PERFORM LOAD-CONTROL-PARAMETERS
+              THRU LOAD-CONTROL-PARAMETERS-FN.
            PERFORM PART-A THRU PART-A-FN.
            PERFORM PART-B THRU PART-B-FN.
+           PERFORM RECONCILIATION-CHECK THRU RECONCILIATION-CHECK-FN.
+           PERFORM BRACKET-REPORT THRU BRACKET-REPORT-FN.
+           PERFORM SUMMARY-REPORT THRU SUMMARY-REPORT-FN.
+           PERFORM LOGISTICS-EXTRACT-WRITE
+              THRU LOGISTICS-EXTRACT-WRITE-FN.
+           PERFORM AUDIT-LOG-WRITE THRU AUDIT-LOG-WRITE-FN.
            STOP RUN.
 
       *============================================================*
 
+       LOAD-CONTROL-PARAMETERS.
+      *---------------------*
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-FILE-IS-OK
+              READ CONTROL-FILE
+              IF CONTROL-FILE-IS-OK
+                 MOVE CTL-INPUT-PATH  TO WS-INPUT-PATH
+                 MOVE CTL-DIVISOR     TO WS-DIVISOR
+                 MOVE CTL-SUBTRAHEND  TO WS-SUBTRAHEND
+                 MOVE CTL-CUTOFF      TO WS-CUTOFF
+              END-IF
+              CLOSE CONTROL-FILE
+           END-IF.
+
+           IF WS-INPUT-PATH = SPACES
+              DISPLAY "Control file missing or unreadable - "
+                 "using default parameters"
+              MOVE "../inputs/real.txt" TO WS-INPUT-PATH
+              MOVE 3 TO WS-DIVISOR
+              MOVE 2 TO WS-SUBTRAHEND
+              MOVE 8 TO WS-CUTOFF
+           END-IF.
+
+       LOAD-CONTROL-PARAMETERS-FN.
+      *----------------------------*
+           EXIT.
+
+       RESTORE-CHECKPOINT-A.
+      *---------------------*
+           MOVE 1 TO START-LINE-A.
+           MOVE ZEROES TO TOTAL.
+           MOVE ZEROES TO REJECT-COUNT.
+           MOVE ZEROES TO SIMPLE-SUBTOTAL.
+           MOVE ZEROES TO RECURSIVE-SUBTOTAL.
+           MOVE "N" TO WS-TRAILER-FOUND.
+           MOVE ZEROES TO WS-EXPECTED-RECORD-COUNT.
+           OPEN INPUT RESTART-FILE-A.
+           IF RESTART-FILE-A-IS-OK
+              PERFORM UNTIL RESTART-FILE-A-EOF
+                 READ RESTART-FILE-A
+                 IF NOT RESTART-FILE-A-EOF
+                    COMPUTE START-LINE-A =
+                       CKPT-LINE-COUNT OF CKPT-REC-A + 1
+                    MOVE CKPT-TOTAL OF CKPT-REC-A TO TOTAL
+                    MOVE CKPT-REJECT-COUNT OF CKPT-REC-A
+                       TO REJECT-COUNT
+                    MOVE CKPT-SIMPLE-SUBTOTAL OF CKPT-REC-A
+                       TO SIMPLE-SUBTOTAL
+                    MOVE CKPT-RECURSIVE-SUBTOTAL OF CKPT-REC-A
+                       TO RECURSIVE-SUBTOTAL
+                    MOVE CKPT-TRAILER-FOUND OF CKPT-REC-A
+                       TO WS-TRAILER-FOUND
+                    MOVE CKPT-EXPECTED-RECORD-COUNT OF CKPT-REC-A
+                       TO WS-EXPECTED-RECORD-COUNT
+                 END-IF
+              END-PERFORM
+              CLOSE RESTART-FILE-A
+              IF START-LINE-A > 1
+                 DISPLAY "Part A resuming from checkpoint at line "
+                    START-LINE-A
+              END-IF
+           END-IF.
+
+       RESTORE-CHECKPOINT-A-FN.
+      *-------------------------*
+           EXIT.
+
+       CHECKPOINT-SAVE-A.
+      *-------------------*
+           MOVE LINE-COUNT TO CKPT-LINE-COUNT OF CKPT-REC-A.
+           MOVE TOTAL TO CKPT-TOTAL OF CKPT-REC-A.
+           MOVE REJECT-COUNT TO CKPT-REJECT-COUNT OF CKPT-REC-A.
+           MOVE SIMPLE-SUBTOTAL
+              TO CKPT-SIMPLE-SUBTOTAL OF CKPT-REC-A.
+           MOVE RECURSIVE-SUBTOTAL
+              TO CKPT-RECURSIVE-SUBTOTAL OF CKPT-REC-A.
+           MOVE WS-TRAILER-FOUND TO CKPT-TRAILER-FOUND OF CKPT-REC-A.
+           MOVE WS-EXPECTED-RECORD-COUNT
+              TO CKPT-EXPECTED-RECORD-COUNT OF CKPT-REC-A.
+           IF NOT RESTART-A-IS-OPEN
+              OPEN OUTPUT RESTART-FILE-A
+              MOVE "Y" TO WS-RESTART-A-STATE
+           END-IF.
+           WRITE CKPT-REC-A.
+
+       CHECKPOINT-SAVE-A-FN.
+      *-------------------*
+           EXIT.
+
        PART-A.
       *-------*
+           PERFORM RESTORE-CHECKPOINT-A THRU RESTORE-CHECKPOINT-A-FN.
+
            OPEN INPUT INPUT-FILE.
            IF NOT FILE-IS-OK
               DISPLAY "File could not be opened"
-              EXIT
+              MOVE "Y" TO WS-RUN-FAILED
+              EXIT PARAGRAPH
            END-IF.
-              
-           PERFORM VARYING LINE-COUNT FROM 1 BY 1 UNTIL END-OF-FILE
+
+           PERFORM VARYING SKIP-INDEX FROM 1 BY 1
+                 UNTIL SKIP-INDEX > START-LINE-A - 1
+                    OR END-OF-FILE
+              READ INPUT-FILE
+           END-PERFORM.
+
+           IF START-LINE-A = 1
+              OPEN OUTPUT DETAIL-REPORT-FILE
+              MOVE DETAIL-HEADER-LINE TO DETAIL-REPORT-RECORD
+              WRITE DETAIL-REPORT-RECORD
+              OPEN OUTPUT EXCEPTIONS-FILE
+           ELSE
+      * Resuming a checkpointed run - append to the reports already
+      * on disk instead of truncating the records written before the
+      * abend.
+              OPEN EXTEND DETAIL-REPORT-FILE
+              OPEN EXTEND EXCEPTIONS-FILE
+           END-IF.
+
+           PERFORM VARYING LINE-COUNT FROM START-LINE-A BY 1
+                 UNTIL END-OF-FILE
               READ INPUT-FILE
               IF NOT END-OF-FILE
-                 MOVE FUNCTION TRIM(INPUT-RECORD) TO TEMP
-                 DIVIDE TEMP BY 3 GIVING TEMP
-                 SUBTRACT 2 FROM TEMP GIVING TEMP
-                 ADD TEMP TO TOTAL GIVING TOTAL
+                 IF FUNCTION TRIM(MODULE-ID) = WS-TRAILER-ID
+                    MOVE "Y" TO WS-TRAILER-FOUND
+                    MOVE FUNCTION TRIM(MASS-TEXT)
+                       TO WS-EXPECTED-RECORD-COUNT
+                 ELSE
+                 MOVE FUNCTION TRIM(MASS-TEXT) TO RAW-MASS-TEXT
+                 IF RAW-MASS-TEXT = SPACES
+                    OR FUNCTION TRIM(RAW-MASS-TEXT) IS NOT NUMERIC
+                    ADD 1 TO REJECT-COUNT
+                    MOVE LINE-COUNT TO EX-LINE-COUNT
+                    MOVE MODULE-ID TO EX-MODULE-ID
+                    MOVE MASS-TEXT TO EX-RAW-DATA
+                    MOVE EXCEPTION-DETAIL-LINE TO EXCEPTIONS-RECORD
+                    WRITE EXCEPTIONS-RECORD
+                 ELSE
+                    MOVE RAW-MASS-TEXT TO TEMP
+                    DIVIDE TEMP BY WS-DIVISOR GIVING SIMPLE-FUEL
+                    SUBTRACT WS-SUBTRAHEND FROM SIMPLE-FUEL
+                       GIVING SIMPLE-FUEL
+                    ADD SIMPLE-FUEL TO TOTAL GIVING TOTAL
+                    ADD SIMPLE-FUEL TO SIMPLE-SUBTOTAL
+                       GIVING SIMPLE-SUBTOTAL
+
+                    MOVE ZEROES TO RECURSIVE-FUEL
+                    MOVE TEMP TO RECURSIVE-STEP
+                    PERFORM UNTIL RECURSIVE-STEP <= WS-CUTOFF
+                       DIVIDE RECURSIVE-STEP BY WS-DIVISOR
+                          GIVING RECURSIVE-STEP
+                       SUBTRACT WS-SUBTRAHEND FROM RECURSIVE-STEP
+                          GIVING RECURSIVE-STEP
+                       ADD RECURSIVE-STEP TO RECURSIVE-FUEL
+                          GIVING RECURSIVE-FUEL
+                    END-PERFORM
+                    ADD RECURSIVE-FUEL TO RECURSIVE-SUBTOTAL
+                       GIVING RECURSIVE-SUBTOTAL
+
+                    MOVE LINE-COUNT TO DL-LINE-COUNT
+                    MOVE MODULE-ID TO DL-MODULE-ID
+                    MOVE TEMP TO DL-MASS
+                    MOVE SIMPLE-FUEL TO DL-SIMPLE-FUEL
+                    MOVE RECURSIVE-FUEL TO DL-RECURSIVE-FUEL
+                    MOVE DETAIL-DATA-LINE TO DETAIL-REPORT-RECORD
+                    WRITE DETAIL-REPORT-RECORD
+                 END-IF
+                 END-IF
+
+      * Checkpoint after every record, matching the granularity of the
+      * detail/exceptions writes above, so a resume never reprocesses
+      * (and re-appends) a record already flushed to those files.
+                 PERFORM CHECKPOINT-SAVE-A THRU CHECKPOINT-SAVE-A-FN
               END-IF
            END-PERFORM.
 
+           MOVE SIMPLE-SUBTOTAL TO SL-SIMPLE-SUBTOTAL.
+           MOVE RECURSIVE-SUBTOTAL TO SL-RECURSIVE-SUBTOTAL.
+           MOVE DETAIL-SUBTOTAL-LINE TO DETAIL-REPORT-RECORD.
+           WRITE DETAIL-REPORT-RECORD.
+
+      * Run completed normally - clear the checkpoint so the next
+      * run starts fresh instead of resuming from a stale position.
+           IF RESTART-A-IS-OPEN
+              CLOSE RESTART-FILE-A
+              MOVE "N" TO WS-RESTART-A-STATE
+           END-IF.
+           OPEN OUTPUT RESTART-FILE-A.
+           CLOSE RESTART-FILE-A.
+
            CLOSE INPUT-FILE.
+           CLOSE DETAIL-REPORT-FILE.
+           CLOSE EXCEPTIONS-FILE.
+
+           MOVE TOTAL TO PART-A-TOTAL.
+           MOVE REJECT-COUNT TO PART-A-REJECT-COUNT.
 
            DISPLAY "Part A: " TOTAL.
+           DISPLAY "Part A rejected records: " REJECT-COUNT.
 
        PART-A-FN.
       *----------*
           EXIT.
 
+       RESTORE-CHECKPOINT-B.
+      *---------------------*
+           MOVE 1 TO START-LINE-B.
+           MOVE ZEROES TO TOTAL.
+           MOVE ZEROES TO REJECT-COUNT.
+           MOVE ZEROES TO WS-RECORD-COUNT.
+           OPEN INPUT RESTART-FILE-B.
+           IF RESTART-FILE-B-IS-OK
+              PERFORM UNTIL RESTART-FILE-B-EOF
+                 READ RESTART-FILE-B
+                 IF NOT RESTART-FILE-B-EOF
+                    COMPUTE START-LINE-B =
+                       CKPT-LINE-COUNT OF CKPT-REC-B + 1
+                    MOVE CKPT-TOTAL OF CKPT-REC-B TO TOTAL
+                    MOVE CKPT-REJECT-COUNT OF CKPT-REC-B
+                       TO REJECT-COUNT
+                    MOVE CKPT-RECORD-COUNT OF CKPT-REC-B
+                       TO WS-RECORD-COUNT
+                 END-IF
+              END-PERFORM
+              CLOSE RESTART-FILE-B
+              IF START-LINE-B > 1
+                 DISPLAY "Part B resuming from checkpoint at line "
+                    START-LINE-B
+              END-IF
+           END-IF.
+
+       RESTORE-CHECKPOINT-B-FN.
+      *-------------------------*
+           EXIT.
+
+       CHECKPOINT-SAVE-B.
+      *-------------------*
+           MOVE LINE-COUNT TO CKPT-LINE-COUNT OF CKPT-REC-B.
+           MOVE TOTAL TO CKPT-TOTAL OF CKPT-REC-B.
+           MOVE REJECT-COUNT TO CKPT-REJECT-COUNT OF CKPT-REC-B.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT OF CKPT-REC-B.
+           MOVE ZEROES TO CKPT-SIMPLE-SUBTOTAL OF CKPT-REC-B.
+           MOVE ZEROES TO CKPT-RECURSIVE-SUBTOTAL OF CKPT-REC-B.
+           IF NOT RESTART-B-IS-OPEN
+              OPEN OUTPUT RESTART-FILE-B
+              MOVE "Y" TO WS-RESTART-B-STATE
+           END-IF.
+           WRITE CKPT-REC-B.
+
+       CHECKPOINT-SAVE-B-FN.
+      *-------------------*
+           EXIT.
+
        PART-B.
       *-------*
+          PERFORM RESTORE-CHECKPOINT-B THRU RESTORE-CHECKPOINT-B-FN.
+
           OPEN INPUT INPUT-FILE.
           IF NOT FILE-IS-OK
              DISPLAY "File could not be opened"
-             EXIT
+             MOVE "Y" TO WS-RUN-FAILED
+             EXIT PARAGRAPH
           END-IF.
 
-          MOVE ZEROES TO TOTAL
-          PERFORM VARYING LINE-COUNT FROM 1 BY 1 UNTIL END-OF-FILE
+          PERFORM VARYING SKIP-INDEX FROM 1 BY 1
+                UNTIL SKIP-INDEX > START-LINE-B - 1
+                   OR END-OF-FILE
+             READ INPUT-FILE
+          END-PERFORM.
+
+          PERFORM VARYING LINE-COUNT FROM START-LINE-B BY 1
+                UNTIL END-OF-FILE
              READ INPUT-FILE
              IF NOT END-OF-FILE
-                MOVE FUNCTION TRIM(INPUT-RECORD) TO TEMP
-                PERFORM UNTIL TEMP <= 8
-                   DIVIDE TEMP BY 3 GIVING TEMP
-                   SUBTRACT 2 FROM TEMP GIVING TEMP
-                   ADD TEMP TO TOTAL GIVING TOTAL
-                END-PERFORM
+                IF FUNCTION TRIM(MODULE-ID) NOT = WS-TRAILER-ID
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE FUNCTION TRIM(MASS-TEXT) TO RAW-MASS-TEXT
+                   IF RAW-MASS-TEXT = SPACES
+                      OR FUNCTION TRIM(RAW-MASS-TEXT) IS NOT NUMERIC
+                      ADD 1 TO REJECT-COUNT
+                   ELSE
+                      MOVE RAW-MASS-TEXT TO TEMP
+                      PERFORM UNTIL TEMP <= WS-CUTOFF
+                         DIVIDE TEMP BY WS-DIVISOR GIVING TEMP
+                         SUBTRACT WS-SUBTRAHEND FROM TEMP
+                            GIVING TEMP
+                         ADD TEMP TO TOTAL GIVING TOTAL
+                      END-PERFORM
+                   END-IF
+                END-IF
+
+                PERFORM CHECKPOINT-SAVE-B THRU CHECKPOINT-SAVE-B-FN
              END-IF
-          END-PERFORM
+          END-PERFORM.
+
+      * Run completed normally - clear the checkpoint so the next
+      * run starts fresh instead of resuming from a stale position.
+          IF RESTART-B-IS-OPEN
+             CLOSE RESTART-FILE-B
+             MOVE "N" TO WS-RESTART-B-STATE
+          END-IF.
+          OPEN OUTPUT RESTART-FILE-B.
+          CLOSE RESTART-FILE-B.
 
           CLOSE INPUT-FILE.
 
+          MOVE TOTAL TO PART-B-TOTAL.
+          MOVE REJECT-COUNT TO PART-B-REJECT-COUNT.
+
           DISPLAY "Part B: " TOTAL.
+          DISPLAY "Part B rejected records: " REJECT-COUNT.
 
        PART-B-FN.
       *----------*
           EXIT.
+
+       RECONCILIATION-CHECK.
+      *-----------------*
+           IF TRAILER-WAS-FOUND
+              IF WS-EXPECTED-RECORD-COUNT = WS-RECORD-COUNT
+                 DISPLAY "Reconciliation OK - "
+                    WS-RECORD-COUNT " records, as expected"
+              ELSE
+                 DISPLAY "*** RECONCILIATION DISCREPANCY *** "
+                    "expected " WS-EXPECTED-RECORD-COUNT
+                    " records but processed " WS-RECORD-COUNT
+              END-IF
+           END-IF.
+
+       RECONCILIATION-CHECK-FN.
+      *-----------------*
+           EXIT.
+
+       BRACKET-REPORT.
+      *-----------------*
+           MOVE ZEROES TO BR-LOW-COUNT BR-MID-COUNT BR-HIGH-COUNT.
+           MOVE ZEROES TO BR-LOW-SIMPLE BR-MID-SIMPLE BR-HIGH-SIMPLE.
+           MOVE ZEROES TO BR-LOW-RECURSIVE BR-MID-RECURSIVE
+              BR-HIGH-RECURSIVE.
+
+           OPEN INPUT INPUT-FILE.
+           IF NOT FILE-IS-OK
+              DISPLAY "File could not be opened"
+              MOVE "Y" TO WS-RUN-FAILED
+              EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL END-OF-FILE
+              READ INPUT-FILE
+              IF NOT END-OF-FILE
+                 MOVE FUNCTION TRIM(MASS-TEXT) TO RAW-MASS-TEXT
+                 IF RAW-MASS-TEXT NOT = SPACES
+                    AND FUNCTION TRIM(RAW-MASS-TEXT) IS NUMERIC
+                    AND FUNCTION TRIM(MODULE-ID) NOT = WS-TRAILER-ID
+                    MOVE RAW-MASS-TEXT TO TEMP
+
+                    DIVIDE TEMP BY WS-DIVISOR GIVING SIMPLE-FUEL
+                    SUBTRACT WS-SUBTRAHEND FROM SIMPLE-FUEL
+                       GIVING SIMPLE-FUEL
+
+                    MOVE ZEROES TO RECURSIVE-FUEL
+                    MOVE TEMP TO RECURSIVE-STEP
+                    PERFORM UNTIL RECURSIVE-STEP <= WS-CUTOFF
+                       DIVIDE RECURSIVE-STEP BY WS-DIVISOR
+                          GIVING RECURSIVE-STEP
+                       SUBTRACT WS-SUBTRAHEND FROM RECURSIVE-STEP
+                          GIVING RECURSIVE-STEP
+                       ADD RECURSIVE-STEP TO RECURSIVE-FUEL
+                          GIVING RECURSIVE-FUEL
+                    END-PERFORM
+
+                    IF TEMP < WS-BRACKET-LOW-MAX
+                       ADD 1 TO BR-LOW-COUNT
+                       ADD SIMPLE-FUEL TO BR-LOW-SIMPLE
+                          GIVING BR-LOW-SIMPLE
+                       ADD RECURSIVE-FUEL TO BR-LOW-RECURSIVE
+                          GIVING BR-LOW-RECURSIVE
+                    ELSE
+                       IF TEMP <= WS-BRACKET-MID-MAX
+                          ADD 1 TO BR-MID-COUNT
+                          ADD SIMPLE-FUEL TO BR-MID-SIMPLE
+                             GIVING BR-MID-SIMPLE
+                          ADD RECURSIVE-FUEL TO BR-MID-RECURSIVE
+                             GIVING BR-MID-RECURSIVE
+                       ELSE
+                          ADD 1 TO BR-HIGH-COUNT
+                          ADD SIMPLE-FUEL TO BR-HIGH-SIMPLE
+                             GIVING BR-HIGH-SIMPLE
+                          ADD RECURSIVE-FUEL TO BR-HIGH-RECURSIVE
+                             GIVING BR-HIGH-RECURSIVE
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           CLOSE INPUT-FILE.
+
+           OPEN OUTPUT BRACKET-REPORT-FILE.
+           MOVE BRACKET-HEADER-LINE TO BRACKET-REPORT-RECORD.
+           WRITE BRACKET-REPORT-RECORD.
+
+           MOVE "UNDER 10,000      " TO BR-LABEL.
+           MOVE BR-LOW-COUNT TO BR-COUNT.
+           MOVE BR-LOW-SIMPLE TO BR-SIMPLE-TOTAL.
+           MOVE BR-LOW-RECURSIVE TO BR-RECURSIVE-TOTAL.
+           MOVE BRACKET-DATA-LINE TO BRACKET-REPORT-RECORD.
+           WRITE BRACKET-REPORT-RECORD.
+
+           MOVE "10,000-50,000     " TO BR-LABEL.
+           MOVE BR-MID-COUNT TO BR-COUNT.
+           MOVE BR-MID-SIMPLE TO BR-SIMPLE-TOTAL.
+           MOVE BR-MID-RECURSIVE TO BR-RECURSIVE-TOTAL.
+           MOVE BRACKET-DATA-LINE TO BRACKET-REPORT-RECORD.
+           WRITE BRACKET-REPORT-RECORD.
+
+           MOVE "OVER 50,000       " TO BR-LABEL.
+           MOVE BR-HIGH-COUNT TO BR-COUNT.
+           MOVE BR-HIGH-SIMPLE TO BR-SIMPLE-TOTAL.
+           MOVE BR-HIGH-RECURSIVE TO BR-RECURSIVE-TOTAL.
+           MOVE BRACKET-DATA-LINE TO BRACKET-REPORT-RECORD.
+           WRITE BRACKET-REPORT-RECORD.
+
+           CLOSE BRACKET-REPORT-FILE.
+
+       BRACKET-REPORT-FN.
+      *-----------------*
+           EXIT.
+
+       SUMMARY-REPORT.
+      *-----------------*
+           IF RUN-HAS-FAILED
+              DISPLAY "=================================="
+              DISPLAY "Run failed - manifest could not be read."
+              DISPLAY "No totals to report."
+              DISPLAY "=================================="
+           ELSE
+              COMPUTE GRAND-TOTAL = PART-A-TOTAL + PART-B-TOTAL
+              DISPLAY "=================================="
+              DISPLAY "Combined Part A + Part B summary"
+              DISPLAY "Modules processed : " WS-RECORD-COUNT
+              DISPLAY "Part A total fuel : " PART-A-TOTAL
+              DISPLAY "Part B total fuel : " PART-B-TOTAL
+              DISPLAY "Grand total fuel  : " GRAND-TOTAL
+              DISPLAY "Part A rejects    : " PART-A-REJECT-COUNT
+              DISPLAY "Part B rejects    : " PART-B-REJECT-COUNT
+              DISPLAY "=================================="
+           END-IF.
+
+       SUMMARY-REPORT-FN.
+      *-----------------*
+           EXIT.
+
+       LOGISTICS-EXTRACT-WRITE.
+      *-----------------*
+           IF RUN-HAS-FAILED
+              DISPLAY "Logistics extract skipped - run failed"
+              EXIT PARAGRAPH
+           END-IF.
+
+           OPEN INPUT INPUT-FILE.
+           IF NOT FILE-IS-OK
+              DISPLAY "File could not be opened"
+              MOVE "Y" TO WS-RUN-FAILED
+              EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT LOGISTICS-EXTRACT-FILE.
+
+           MOVE ZEROES TO LX-DETAIL-COUNT.
+           PERFORM UNTIL END-OF-FILE
+              READ INPUT-FILE
+              IF NOT END-OF-FILE
+                 MOVE FUNCTION TRIM(MASS-TEXT) TO RAW-MASS-TEXT
+                 IF RAW-MASS-TEXT NOT = SPACES
+                    AND FUNCTION TRIM(RAW-MASS-TEXT) IS NUMERIC
+                    AND FUNCTION TRIM(MODULE-ID) NOT = WS-TRAILER-ID
+                    MOVE RAW-MASS-TEXT TO TEMP
+
+                    DIVIDE TEMP BY WS-DIVISOR GIVING SIMPLE-FUEL
+                    SUBTRACT WS-SUBTRAHEND FROM SIMPLE-FUEL
+                       GIVING SIMPLE-FUEL
+
+                    MOVE ZEROES TO RECURSIVE-FUEL
+                    MOVE TEMP TO RECURSIVE-STEP
+                    PERFORM UNTIL RECURSIVE-STEP <= WS-CUTOFF
+                       DIVIDE RECURSIVE-STEP BY WS-DIVISOR
+                          GIVING RECURSIVE-STEP
+                       SUBTRACT WS-SUBTRAHEND FROM RECURSIVE-STEP
+                          GIVING RECURSIVE-STEP
+                       ADD RECURSIVE-STEP TO RECURSIVE-FUEL
+                          GIVING RECURSIVE-FUEL
+                    END-PERFORM
+
+                    MOVE MODULE-ID TO LX-MODULE-ID
+                    MOVE TEMP TO LX-MASS
+                    MOVE SIMPLE-FUEL TO LX-SIMPLE-FUEL
+                    MOVE RECURSIVE-FUEL TO LX-RECURSIVE-FUEL
+                    MOVE LOGISTICS-DETAIL-LINE
+                       TO LOGISTICS-EXTRACT-RECORD
+                    WRITE LOGISTICS-EXTRACT-RECORD
+                    ADD 1 TO LX-DETAIL-COUNT
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           CLOSE INPUT-FILE.
+
+           MOVE LX-DETAIL-COUNT TO LX-T-RECORD-COUNT.
+           MOVE PART-A-TOTAL TO LX-T-PART-A-TOTAL.
+           MOVE PART-B-TOTAL TO LX-T-PART-B-TOTAL.
+           MOVE GRAND-TOTAL TO LX-T-GRAND-TOTAL.
+           MOVE LOGISTICS-TRAILER-LINE TO LOGISTICS-EXTRACT-RECORD.
+           WRITE LOGISTICS-EXTRACT-RECORD.
+
+           CLOSE LOGISTICS-EXTRACT-FILE.
+
+       LOGISTICS-EXTRACT-WRITE-FN.
+      *-----------------*
+           EXIT.
+
+       AUDIT-LOG-WRITE.
+      *-----------------*
+           IF RUN-HAS-FAILED
+              DISPLAY "Audit log entry skipped - run failed"
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP(1:4) TO WS-RUN-YYYY.
+           MOVE WS-CURRENT-TIMESTAMP(5:2) TO WS-RUN-MM.
+           MOVE WS-CURRENT-TIMESTAMP(7:2) TO WS-RUN-DD.
+           MOVE WS-CURRENT-TIMESTAMP(9:2) TO WS-RUN-HH.
+           MOVE WS-CURRENT-TIMESTAMP(11:2) TO WS-RUN-MIN.
+           MOVE WS-CURRENT-TIMESTAMP(13:2) TO WS-RUN-SS.
+
+           MOVE WS-RUN-DATE TO AL-TIMESTAMP(1:10).
+           MOVE " " TO AL-TIMESTAMP(11:1).
+           MOVE WS-RUN-TIME TO AL-TIMESTAMP(12:8).
+           MOVE WS-INPUT-PATH TO AL-INPUT-FILE.
+           MOVE WS-RECORD-COUNT TO AL-RECORD-COUNT.
+           MOVE PART-A-TOTAL TO AL-PART-A-TOTAL.
+           MOVE PART-B-TOTAL TO AL-PART-B-TOTAL.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT AUDIT-LOG-IS-OK
+              CLOSE AUDIT-LOG-FILE
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           MOVE AUDIT-LOG-LINE TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       AUDIT-LOG-WRITE-FN.
+      *-----------------*
+           EXIT.
