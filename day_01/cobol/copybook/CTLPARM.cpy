@@ -0,0 +1,10 @@
+      *============================================================*
+      *  CTLPARM - run control / fuel-formula parameter record      *
+      *  Lets one program serve every vehicle class's manifest      *
+      *  without a formula literal baked into the source.           *
+      *============================================================*
+       01  CONTROL-RECORD.
+           05 CTL-INPUT-PATH        PIC X(60).
+           05 CTL-DIVISOR           PIC 9(4).
+           05 CTL-SUBTRAHEND        PIC 9(4).
+           05 CTL-CUTOFF            PIC 9(4).
