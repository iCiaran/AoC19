@@ -0,0 +1,31 @@
+      *============================================================*
+      *  CKPTREC - restart/checkpoint record                       *
+      *  Records the last LINE-COUNT fully processed and the       *
+      *  running TOTAL at that point, so a rerun after an abend    *
+      *  can resume instead of reprocessing the whole manifest.    *
+      *  Also carries the running REJECT-COUNT and (for Part A's   *
+      *  per-module report) SIMPLE/RECURSIVE-SUBTOTAL, so a         *
+      *  resumed run's reject count and report subtotals stay      *
+      *  correct instead of restarting from zero mid-manifest.     *
+      *  CKPT-RECORD-COUNT carries Part B's WS-RECORD-COUNT so a    *
+      *  resume doesn't have to re-derive it from the checkpointed  *
+      *  line number (which would overcount if a TRAILER record     *
+      *  fell inside the skipped range). CKPT-TRAILER-FOUND and     *
+      *  CKPT-EXPECTED-RECORD-COUNT carry Part A's trailer-scan      *
+      *  state so a resumed run doesn't lose req 009's reconciliation*
+      *  check if the trailer was already seen before the crash.    *
+      *  This file is appended to once per record rather than       *
+      *  reopened each time - the checkpoint restore reads forward  *
+      *  to the last record on the file to pick up the latest state.*
+      *  COPY ... REPLACING ==CKPT-NAME== so each checkpoint file   *
+      *  gets its own uniquely-named FD record.                     *
+      *============================================================*
+       01  CKPT-NAME.
+           05 CKPT-LINE-COUNT       PIC 9(6).
+           05 CKPT-TOTAL            PIC 9(12).
+           05 CKPT-REJECT-COUNT     PIC 9(6).
+           05 CKPT-SIMPLE-SUBTOTAL  PIC 9(12).
+           05 CKPT-RECURSIVE-SUBTOTAL PIC 9(12).
+           05 CKPT-RECORD-COUNT     PIC 9(6).
+           05 CKPT-TRAILER-FOUND    PIC X(1).
+           05 CKPT-EXPECTED-RECORD-COUNT PIC 9(6).
