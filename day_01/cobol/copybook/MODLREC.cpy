@@ -0,0 +1,8 @@
+      *============================================================*
+      *  MODLREC - manifest input record layout                    *
+      *  MODULE-ID  - hangar module / part number                  *
+      *  MASS-TEXT  - raw module mass, as supplied by the manifest  *
+      *============================================================*
+       01  INPUT-RECORD.
+           05 MODULE-ID             PIC X(10).
+           05 MASS-TEXT             PIC X(10).
